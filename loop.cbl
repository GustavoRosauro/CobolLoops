@@ -1,26 +1,633 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOP.
-       
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  ------------------------------------------------------------
+      *  Row count and fill character now come from the daily
+      *  control file instead of a hardcoded VALUE, so operations can
+      *  change the run size/character without a recompile.
+      *  Pattern rows now go to a report dataset with a run-date
+      *  header and a row-count footer instead of just the job log.
+      *  TEXTO/LOOP/LOOP2 moved out to a shared copybook so other
+      *  programs can build against the same pattern work area.
+      *  LOOP/LOOP2 widened past PIC 99 and the requested row count
+      *  is now validated against TEXTO's capacity before the pattern
+      *  loop starts, instead of silently truncating.
+      *  A-PARA now checkpoints LOOP/LOOP2 each pass so a mid-run
+      *  abend can restart from the last completed row.
+      *  Each A-PARA pass now also writes an audit record (run id,
+      *  timestamp, LOOP/LOOP2) so a completed run can be verified
+      *  from the audit trail instead of spool retention.
+      *  Added a transaction-driven mode: when a transaction file is
+      *  present the job runs one pattern request per input record,
+      *  each producing its own report section, instead of always
+      *  building the single control-file-driven pattern.
+      *  Each A-PARA pass now reconciles the fill-character count
+      *  actually built into TEXTO against the row's expected count,
+      *  flagging a silent STRING truncation instead of letting a
+      *  short pattern pass for a complete one.
+      *  B-PARA rebuilt to fill TEXTO by direct position instead of
+      *  re-STRINGing the whole field every inner pass, so a row's
+      *  build cost is linear instead of quadratic in its row count.
+      *  Restart no longer truncates a prior run's report/audit output:
+      *  RPT-FILE and AUDIT-FILE open EXTEND when a checkpoint is
+      *  found, and their OPEN is now status-checked like CTL-FILE.
+      *  A zero row count is now rejected by VALIDATE-PARA instead of
+      *  reaching A-PARA, where it used to produce a bogus row and
+      *  wrap LOOP's countdown. An invalid request in transaction mode
+      *  is skipped (RC=4) instead of aborting the whole batch; the
+      *  single control-file-driven run still abends, after closing
+      *  its open files first. RECONCILE-PARA's tally is now bounded
+      *  to the row's own built length instead of scanning all of
+      *  TEXTO, so a fill character that is itself a space no longer
+      *  produces a false mismatch. The checkpoint record now carries
+      *  which mode wrote it, so falling back to a single control-file
+      *  run after a transaction-mode abend (or vice versa) ignores
+      *  the other mode's stale resume point instead of corrupting the
+      *  new run's starting LOOP/LOOP2. A transaction request's report
+      *  section now reports its original requested row count (with a
+      *  RESUMED marker when picking up mid-request) instead of the
+      *  partial count left over from a restart.
+      *  READ-CKPT-PARA now also closes CKPT-FILE when it opens INPUT
+      *  against an absent OPTIONAL file (status 05, not 00) - it used
+      *  to skip the CLOSE in that case, leaving the file open INPUT so
+      *  INIT-PARA's later OPEN OUTPUT, and every checkpoint WRITE
+      *  after it, silently failed on the very first run of the day.
+      *  The single control-file-driven run now gets the same RESUMED
+      *  reporting fix transaction mode already had: its row count
+      *  footer captures the control file's original row count before
+      *  a restart's checkpoint overrides LOOP, and is marked RESUMED.
+      *  TRAN-FILE is now closed unconditionally (ABEND-CLEANUP-PARA
+      *  and TERM-PARA) instead of only when transaction mode was
+      *  actually entered, since OPEN-TRAN-PARA opens it regardless of
+      *  mode. The transaction-mode completed-requests footer now
+      *  counts only requests that actually ran a pattern, not every
+      *  request read, so a skipped/invalid one doesn't inflate it.
+      *  Transaction mode's outer PERFORM changed from WITH TEST AFTER
+      *  to a plain test-before PERFORM, matching the priming read
+      *  OPEN-TRAN-PARA already does - WITH TEST AFTER was running
+      *  REQUEST-PARA once even against an empty TRANFILE. All five
+      *  SELECT clauses changed from LINE SEQUENTIAL to SEQUENTIAL to
+      *  match the fixed-block DD-allocated datasets they are assigned
+      *  to in the batch JCL. The checkpoint now also carries the
+      *  running completed-request count across restarts, so a resumed
+      *  transaction-mode run's REQUESTS PROCESSED footer reports the
+      *  whole batch's total instead of just what this run finished.
+      *  The checkpointed LOOP2 resume value is no longer fed back into
+      *  LOOP2 on restart - A-PARA always rebuilds a row from position
+      *  1, so that assignment was dead code.
+      *  CKPTFILE's own OPEN is now status-checked, CKPT-FILE is no
+      *  longer truncated until the run commits to proceeding, CTL-FILE
+      *  is OPTIONAL, a reconciliation mismatch is now recorded on the
+      *  audit record, and OPEN-TRAN-PARA distinguishes a genuine
+      *  TRAN-FILE I/O error from the file simply being absent.
+      *  INIT-PARA no longer writes the report's run-date header when
+      *  resuming from a checkpoint - it used to splice a second header
+      *  into the middle of an archived restart report. The other-mode
+      *  checkpoint check now runs before INIT-PARA decides whether to
+      *  open RPT-FILE/AUDIT-FILE EXTEND or OUTPUT, instead of after,
+      *  so a discarded other-mode checkpoint no longer leaves this
+      *  run appending after a stale, unrelated report. WS-RUN-ID was
+      *  slicing the timestamp's century instead of its year, making
+      *  every run in the same month/day/hour of any year look alike;
+      *  it now slices the actual year digits. READ-CKPT-PARA now
+      *  treats a non-00/05 CKPT-FILE open status as a real I/O error
+      *  instead of silently falling through with the file left open.
+      *****************************************************************
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CTL-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT OPTIONAL CKPT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL TRAN-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-               01 TEXTO PIC X(10) VALUE 'x'.
-               01 LOOP PIC 99 VALUE 5.
-               01 LOOP2 PIC 99 VALUE 1.
-           PROCEDURE DIVISION.
-           PERFORM A-PARA WITH TEST AFTER UNTIL LOOP = 1.
-           
-           A-PARA.
-               MOVE 1 TO LOOP2.                              
-               PERFORM B-PARA WITH TEST AFTER UNTIL LOOP2 = LOOP.
-               IF LOOP = 1 THEN
-                  MOVE 'x' TO TEXTO
-               END-IF.
-               DISPLAY TEXTO.                           
-               move 'x' to TEXTO.
-           SUBTRACT 1 FROM LOOP.
-           
-           B-PARA.
-               STRING 'x'TEXTO INTO TEXTO.               
-           ADD 1 TO LOOP2.
-                            
\ No newline at end of file
+       FILE SECTION.
+       FD  CTL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-FILL-CHAR               PIC X(1).
+           05  CTL-ROW-COUNT               PIC 9(4).
+
+       FD  RPT-FILE.
+       01  RPT-RECORD                      PIC X(80).
+
+       FD  CKPT-FILE.
+           COPY patckpt.
+
+       FD  AUDIT-FILE.
+           COPY pataudit.
+
+       FD  TRAN-FILE.
+           COPY pattran.
+
+       WORKING-STORAGE SECTION.
+           COPY patwork.
+
+           01 WS-CTL-STATUS PIC XX VALUE '00'.
+           01 WS-RPT-STATUS PIC XX VALUE '00'.
+           01 WS-CKPT-STATUS PIC XX VALUE '00'.
+           01 WS-AUDIT-STATUS PIC XX VALUE '00'.
+           01 WS-FILL-CHAR PIC X(1) VALUE 'x'.
+           01 WS-ROW-COUNT PIC 9(4) VALUE ZERO.
+           01 WS-CURRENT-TIMESTAMP PIC X(21) VALUE SPACES.
+           01 WS-RUN-DATE PIC X(10) VALUE SPACES.
+           01 WS-RUN-ID PIC X(8) VALUE SPACES.
+           01 WS-CKPT-FOUND PIC X VALUE 'N'.
+               88  CKPT-WAS-FOUND          VALUE 'Y' FALSE 'N'.
+           01 WS-RESUME-SEQ PIC 9(4) VALUE ZERO.
+           01 WS-RESUME-LOOP PIC 9(4) VALUE ZERO.
+           01 WS-RESUME-LOOP2 PIC 9(4) VALUE ZERO.
+           01 WS-RESUME-MODE PIC X VALUE SPACES.
+           01 WS-RESUME-COMPLETED PIC 9(4) VALUE ZERO.
+
+           01 WS-TRAN-STATUS PIC XX VALUE '00'.
+           01 WS-MODE PIC X VALUE 'S'.
+               88  TRANSACTION-MODE        VALUE 'T' FALSE 'S'.
+           01 WS-REQUEST-SEQ PIC 9(4) VALUE ZERO.
+
+           01 WS-VALID-FLAG PIC X VALUE 'Y'.
+               88  REQUEST-IS-VALID         VALUE 'Y' FALSE 'N'.
+           01 WS-RESUMED-FLAG PIC X VALUE 'N'.
+               88  REQUEST-WAS-RESUMED      VALUE 'Y' FALSE 'N'.
+
+           01 WS-EXPECTED-COUNT PIC 9(4) VALUE ZERO.
+           01 WS-ACTUAL-COUNT PIC 9(4) VALUE ZERO.
+
+           01 WS-COMPLETED-COUNT PIC 9(4) VALUE ZERO.
+
+           01 WS-CKPT-OPEN-FLAG PIC X VALUE 'N'.
+               88  CKPT-OPEN-FOR-OUTPUT     VALUE 'Y' FALSE 'N'.
+
+           01 WS-RECONCILE-FLAG PIC X VALUE 'N'.
+               88  RECONCILE-MISMATCH       VALUE 'Y' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+           PERFORM OPEN-TRAN-PARA.
+           PERFORM INIT-PARA.
+           IF TRANSACTION-MODE
+               PERFORM OPEN-CKPT-OUTPUT-PARA
+               IF CKPT-WAS-FOUND
+                   MOVE WS-RESUME-COMPLETED TO WS-COMPLETED-COUNT
+               END-IF
+               PERFORM REQUEST-PARA
+                       UNTIL WS-TRAN-STATUS NOT = '00'
+           ELSE
+               MOVE LOOP TO WS-ROW-COUNT
+               IF CKPT-WAS-FOUND
+                   MOVE WS-RESUME-LOOP TO LOOP
+                   SET REQUEST-WAS-RESUMED TO TRUE
+               END-IF
+               PERFORM VALIDATE-PARA
+               IF NOT REQUEST-IS-VALID
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM ABEND-CLEANUP-PARA
+                   STOP RUN
+               END-IF
+               PERFORM OPEN-CKPT-OUTPUT-PARA
+               PERFORM A-PARA WITH TEST AFTER UNTIL LOOP = 0
+           END-IF.
+           PERFORM TERM-PARA.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *  INIT-PARA - pick up today's row count and fill character from
+      *  the control file; fall back to the compiled-in defaults if
+      *  the file is missing or empty. CTL-FILE is OPTIONAL: in
+      *  transaction mode (already known at this point - OPEN-TRAN-PARA
+      *  runs first) every value it supplies is overwritten per request
+      *  anyway, so its absence is only fatal for a single control-
+      *  file-driven run, which genuinely needs it.
+      *  VERIFY-RESUME-MODE-PARA runs immediately after READ-CKPT-PARA,
+      *  before RPT-FILE/AUDIT-FILE's OPEN EXTEND-vs-OUTPUT decision
+      *  below - that decision depends on CKPT-WAS-FOUND, so a
+      *  checkpoint left by the other run mode has to be discarded
+      *  first, or a brand-new run in the other mode ends up appending
+      *  after a stale, unrelated run's output instead of starting a
+      *  fresh report.
+      *----------------------------------------------------------------
+       INIT-PARA.
+           OPEN INPUT CTL-FILE.
+           IF WS-CTL-STATUS = '00'
+               READ CTL-FILE
+                   AT END
+                       DISPLAY 'LOOP0011W CONTROL FILE EMPTY, USING '
+                               'DEFAULT'
+               END-READ
+               IF WS-CTL-STATUS = '00'
+                   MOVE CTL-FILL-CHAR TO WS-FILL-CHAR
+                   MOVE CTL-ROW-COUNT TO LOOP
+               END-IF
+               CLOSE CTL-FILE
+           ELSE
+               IF TRANSACTION-MODE
+                   DISPLAY 'LOOP0016W CONTROL FILE NOT AVAILABLE, '
+                           'STATUS=' WS-CTL-STATUS
+                           ', IGNORED IN TRANSACTION MODE'
+               ELSE
+                   DISPLAY 'LOOP0010E CONTROL FILE OPEN FAILED, STATUS='
+                           WS-CTL-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE TRAN-FILE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+           PERFORM READ-CKPT-PARA.
+           PERFORM VERIFY-RESUME-MODE-PARA.
+
+           IF CKPT-WAS-FOUND
+               OPEN EXTEND RPT-FILE
+           ELSE
+               OPEN OUTPUT RPT-FILE
+           END-IF.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'LOOP0012E REPORT FILE OPEN FAILED, STATUS='
+                       WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE TRAN-FILE
+               STOP RUN
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           STRING WS-CURRENT-TIMESTAMP(1:4) '-'
+                   WS-CURRENT-TIMESTAMP(5:2) '-'
+                   WS-CURRENT-TIMESTAMP(7:2)
+                   DELIMITED BY SIZE INTO WS-RUN-DATE.
+           IF NOT CKPT-WAS-FOUND
+               MOVE SPACES TO RPT-RECORD
+               STRING 'LOOP PATTERN REPORT   RUN DATE=' WS-RUN-DATE
+                       DELIMITED BY SIZE INTO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF.
+
+           STRING WS-CURRENT-TIMESTAMP(3:2) WS-CURRENT-TIMESTAMP(5:2)
+                   WS-CURRENT-TIMESTAMP(7:2) WS-CURRENT-TIMESTAMP(9:2)
+                   DELIMITED BY SIZE INTO WS-RUN-ID.
+           IF CKPT-WAS-FOUND
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'LOOP0013E AUDIT FILE OPEN FAILED, STATUS='
+                       WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE RPT-FILE
+               CLOSE TRAN-FILE
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  READ-CKPT-PARA - if a checkpoint from a prior, abended run
+      *  exists, resume LOOP/LOOP2 from the last completed pass
+      *  instead of starting the whole pattern over. Status 05 means
+      *  the OPTIONAL file genuinely is not there (first run of the
+      *  day); any other non-zero status is a real I/O error on the
+      *  file and must not be mistaken for "file absent", the same
+      *  distinction OPEN-TRAN-PARA makes for TRAN-FILE.
+      *----------------------------------------------------------------
+       READ-CKPT-PARA.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = '00' OR WS-CKPT-STATUS = '05'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CKPT-FILE
+                       AT END
+                           MOVE '10' TO WS-CKPT-STATUS
+                       NOT AT END
+                           MOVE CKPT-REQUEST-SEQ TO WS-RESUME-SEQ
+                           MOVE CKPT-LOOP TO WS-RESUME-LOOP
+                           MOVE CKPT-LOOP2 TO WS-RESUME-LOOP2
+                           MOVE CKPT-MODE TO WS-RESUME-MODE
+                           MOVE CKPT-COMPLETED-COUNT
+                                   TO WS-RESUME-COMPLETED
+                           SET CKPT-WAS-FOUND TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+           ELSE
+               DISPLAY 'LOOP0032E CHECKPOINT FILE OPEN FAILED, STATUS='
+                       WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE TRAN-FILE
+               STOP RUN
+           END-IF.
+           IF CKPT-WAS-FOUND
+               DISPLAY 'LOOP0030I RESTART CHECKPOINT, RESUMING AT LOOP='
+                       WS-RESUME-LOOP
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  OPEN-TRAN-PARA - switch into transaction-driven mode when a
+      *  transaction file of pattern requests is present; otherwise
+      *  stay in the single control-file-driven mode. Status 05 means
+      *  the OPTIONAL file genuinely is not there, which is a normal
+      *  single-mode run; any other non-zero status is a real I/O
+      *  error and must not be mistaken for "file absent".
+      *----------------------------------------------------------------
+       OPEN-TRAN-PARA.
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRAN-STATUS = '00'
+               SET TRANSACTION-MODE TO TRUE
+               PERFORM READ-TRAN-PARA
+           ELSE
+               IF WS-TRAN-STATUS NOT = '05'
+                   DISPLAY 'LOOP0017E TRANSACTION FILE OPEN FAILED, '
+                           'STATUS=' WS-TRAN-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  OPEN-CKPT-OUTPUT-PARA - truncate the checkpoint file for this
+      *  run's own writes, once the run has actually committed to
+      *  proceeding (mode decided, single-mode request validated).
+      *  Opening this any earlier would destroy a legitimate resume
+      *  point left by the other run mode before VERIFY-RESUME-MODE-
+      *  PARA/VALIDATE-PARA even look at it.
+      *----------------------------------------------------------------
+       OPEN-CKPT-OUTPUT-PARA.
+           OPEN OUTPUT CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'LOOP0018E CHECKPOINT FILE OPEN FAILED, STATUS='
+                       WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               PERFORM ABEND-CLEANUP-PARA
+               STOP RUN
+           END-IF.
+           SET CKPT-OPEN-FOR-OUTPUT TO TRUE.
+
+      *----------------------------------------------------------------
+      *  READ-TRAN-PARA - prime/advance to the next pattern request.
+      *----------------------------------------------------------------
+       READ-TRAN-PARA.
+           READ TRAN-FILE
+               AT END
+                   MOVE '10' TO WS-TRAN-STATUS
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  VERIFY-RESUME-MODE-PARA - a checkpoint written by the other
+      *  run mode (single vs. transaction) is not a valid resume point
+      *  for this run; ignore it instead of letting it corrupt this
+      *  run's starting LOOP/LOOP2 or its request skip count.
+      *----------------------------------------------------------------
+       VERIFY-RESUME-MODE-PARA.
+           IF CKPT-WAS-FOUND
+               IF (TRANSACTION-MODE AND WS-RESUME-MODE NOT = 'T')
+                  OR (NOT TRANSACTION-MODE AND WS-RESUME-MODE NOT = 'S')
+                   DISPLAY 'LOOP0031W CHECKPOINT WAS WRITTEN BY A '
+                           'DIFFERENT RUN MODE, IGNORING RESUME POINT'
+                   SET CKPT-WAS-FOUND TO FALSE
+                   MOVE ZERO TO WS-RESUME-SEQ WS-RESUME-LOOP
+                           WS-RESUME-LOOP2 WS-RESUME-COMPLETED
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  REQUEST-PARA - run one pattern request through A-PARA and
+      *  write its own report section; skip a request a prior run
+      *  already completed, per the checkpoint's request sequence.
+      *----------------------------------------------------------------
+       REQUEST-PARA.
+           ADD 1 TO WS-REQUEST-SEQ.
+           MOVE TRAN-FILL-CHAR TO WS-FILL-CHAR.
+           MOVE TRAN-ROW-COUNT TO LOOP.
+           SET REQUEST-WAS-RESUMED TO FALSE.
+           IF WS-REQUEST-SEQ >= WS-RESUME-SEQ
+               MOVE TRAN-ROW-COUNT TO WS-ROW-COUNT
+               IF WS-REQUEST-SEQ = WS-RESUME-SEQ AND CKPT-WAS-FOUND
+                   MOVE WS-RESUME-LOOP TO LOOP
+                   SET REQUEST-WAS-RESUMED TO TRUE
+               END-IF
+               PERFORM VALIDATE-PARA
+               IF REQUEST-IS-VALID
+                   PERFORM WRITE-SECTION-HDR-PARA
+                   PERFORM A-PARA WITH TEST AFTER UNTIL LOOP = 0
+                   PERFORM WRITE-SECTION-FTR-PARA
+                   ADD 1 TO WS-COMPLETED-COUNT
+               ELSE
+                   DISPLAY 'LOOP0022W REQUEST ' WS-REQUEST-SEQ
+                           ' SKIPPED, INVALID ROW COUNT='
+                           TRAN-ROW-COUNT
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+           PERFORM READ-TRAN-PARA.
+
+      *----------------------------------------------------------------
+      *  WRITE-SECTION-HDR-PARA / WRITE-SECTION-FTR-PARA - bracket
+      *  each transaction request's rows with its own report section.
+      *  The header reports the request's original row count (not the
+      *  partial count left over from a restart); a resumed request is
+      *  marked so the section is not mistaken for a full one.
+      *----------------------------------------------------------------
+       WRITE-SECTION-HDR-PARA.
+           MOVE SPACES TO RPT-RECORD.
+           IF REQUEST-WAS-RESUMED
+               STRING 'REQUEST ' WS-REQUEST-SEQ ' FILL=' WS-FILL-CHAR
+                       ' ROWS=' WS-ROW-COUNT ' (RESUMED)'
+                       DELIMITED BY SIZE INTO RPT-RECORD
+           ELSE
+               STRING 'REQUEST ' WS-REQUEST-SEQ ' FILL=' WS-FILL-CHAR
+                       ' ROWS=' WS-ROW-COUNT
+                       DELIMITED BY SIZE INTO RPT-RECORD
+           END-IF.
+           WRITE RPT-RECORD.
+
+       WRITE-SECTION-FTR-PARA.
+           MOVE SPACES TO RPT-RECORD.
+           STRING 'REQUEST ' WS-REQUEST-SEQ ' ROWS PRODUCED='
+                   WS-ROW-COUNT DELIMITED BY SIZE INTO RPT-RECORD.
+           WRITE RPT-RECORD.
+
+      *----------------------------------------------------------------
+      *  VALIDATE-PARA - reject a requested row count that would not
+      *  fit in TEXTO, or that is zero, instead of letting B-PARA's
+      *  STRING truncate it or letting a zero count fall through to
+      *  A-PARA and wrap LOOP's countdown. Only sets REQUEST-IS-VALID;
+      *  the caller decides whether an invalid request abends the run
+      *  (single control-file-driven mode) or is skipped (transaction
+      *  mode, so one bad request does not lose the rest of the batch).
+      *----------------------------------------------------------------
+       VALIDATE-PARA.
+           SET REQUEST-IS-VALID TO TRUE.
+           IF LOOP = 0
+               DISPLAY 'LOOP0021E ROW COUNT IS ZERO'
+               SET REQUEST-IS-VALID TO FALSE
+           ELSE
+               IF LOOP > LENGTH OF TEXTO
+                   DISPLAY 'LOOP0020E ROW COUNT ' LOOP
+                           ' EXCEEDS TEXTO CAPACITY OF '
+                           LENGTH OF TEXTO
+                   SET REQUEST-IS-VALID TO FALSE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  ABEND-CLEANUP-PARA - close whatever is open before an
+      *  invalid-request abend's STOP RUN, instead of leaving RPT-FILE/
+      *  AUDIT-FILE/CKPT-FILE/TRAN-FILE unclosed. TRAN-FILE is always
+      *  opened by OPEN-TRAN-PARA (even when it turns out to be absent
+      *  and the run stays in single control-file-driven mode), so it
+      *  is always closed here too, not just when transaction mode was
+      *  actually entered. CKPT-FILE is only closed when this run
+      *  actually got as far as OPEN-CKPT-OUTPUT-PARA - a single-mode
+      *  request that fails VALIDATE-PARA abends before that point, and
+      *  CKPT-FILE is still open INPUT (or not open at all) from
+      *  READ-CKPT-PARA at that time.
+      *----------------------------------------------------------------
+       ABEND-CLEANUP-PARA.
+           CLOSE RPT-FILE.
+           CLOSE AUDIT-FILE.
+           IF CKPT-OPEN-FOR-OUTPUT
+               CLOSE CKPT-FILE
+           END-IF.
+           CLOSE TRAN-FILE.
+
+      *----------------------------------------------------------------
+      *  A-PARA - build and write one row. Restart granularity is
+      *  per-row: LOOP2 always starts a row over at 1, so a checkpoint's
+      *  CKPT-LOOP2 (captured in WS-RESUME-LOOP2) is diagnostic only -
+      *  it shows how far into the abended row B-PARA had gotten, it is
+      *  not fed back in here, since a half-built row is just rebuilt
+      *  from the top rather than resumed mid-row.
+      *----------------------------------------------------------------
+       A-PARA.
+           MOVE 1 TO LOOP2.
+           PERFORM WRITE-CKPT-PARA.
+           MOVE SPACES TO TEXTO.
+           PERFORM B-PARA UNTIL LOOP2 > LOOP.
+           PERFORM RECONCILE-PARA.
+           MOVE SPACES TO RPT-RECORD.
+           MOVE TEXTO TO RPT-RECORD(1:10).
+           WRITE RPT-RECORD.
+           PERFORM WRITE-AUDIT-PARA.
+       SUBTRACT 1 FROM LOOP.
+
+       B-PARA.
+           MOVE WS-FILL-CHAR TO TEXTO(LOOP2:1).
+       ADD 1 TO LOOP2.
+
+      *----------------------------------------------------------------
+      *  RECONCILE-PARA - verify the row actually built matches the
+      *  row count it should have produced, so a STRING truncation
+      *  against TEXTO's limit doesn't just produce a short pattern
+      *  that looks fine on casual review. The tally is bounded to the
+      *  row's own built length so a fill character that is itself a
+      *  space doesn't get matched against the rest of TEXTO's padding.
+      *  NOTE: with VALIDATE-PARA capping LOOP at TEXTO's own capacity
+      *  and B-PARA's positional MOVE (no STRING) filling exactly
+      *  LOOP2 1..LOOP, the mismatch branch below cannot currently be
+      *  reached - it is left in place as a cheap guard against a
+      *  future change to either of those that reintroduces a
+      *  truncation risk, not because today's build can produce one.
+      *  WS-RECONCILE-FLAG carries the outcome into AUDIT-RECORD via
+      *  WRITE-AUDIT-PARA, so a mismatch survives in a durable file
+      *  instead of only the job log/RETURN-CODE.
+      *----------------------------------------------------------------
+       RECONCILE-PARA.
+           SET RECONCILE-MISMATCH TO FALSE.
+           MOVE LOOP TO WS-EXPECTED-COUNT.
+           MOVE ZERO TO WS-ACTUAL-COUNT.
+           INSPECT TEXTO(1:LOOP) TALLYING WS-ACTUAL-COUNT
+                   FOR ALL WS-FILL-CHAR.
+           IF WS-ACTUAL-COUNT NOT = WS-EXPECTED-COUNT
+               DISPLAY 'LOOP0040W RECONCILE MISMATCH, EXPECTED='
+                       WS-EXPECTED-COUNT ' ACTUAL=' WS-ACTUAL-COUNT
+               MOVE 4 TO RETURN-CODE
+               SET RECONCILE-MISMATCH TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  WRITE-AUDIT-PARA - one record per completed A-PARA pass, so
+      *  "did yesterday's run finish on time" can be answered from
+      *  the audit trail instead of spool retention.
+      *----------------------------------------------------------------
+       WRITE-AUDIT-PARA.
+           MOVE WS-RUN-ID TO AUD-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE LOOP TO AUD-LOOP.
+           COMPUTE AUD-LOOP2-REACHED = LOOP2 - 1.
+           MOVE WS-RECONCILE-FLAG TO AUD-RECONCILE-FLAG.
+           WRITE AUDIT-RECORD.
+
+      *----------------------------------------------------------------
+      *  WRITE-CKPT-PARA - record how far the run has gotten so a
+      *  restart can resume instead of rerunning completed rows.
+      *  CKPT-COMPLETED-COUNT carries WS-COMPLETED-COUNT forward so a
+      *  restarted run's REQUESTS PROCESSED footer can report the
+      *  whole batch's total, not just what this run itself finished.
+      *----------------------------------------------------------------
+       WRITE-CKPT-PARA.
+           MOVE WS-REQUEST-SEQ TO CKPT-REQUEST-SEQ.
+           MOVE LOOP TO CKPT-LOOP.
+           MOVE LOOP2 TO CKPT-LOOP2.
+           MOVE WS-MODE TO CKPT-MODE.
+           MOVE WS-COMPLETED-COUNT TO CKPT-COMPLETED-COUNT.
+           WRITE CHECKPOINT-RECORD.
+
+      *----------------------------------------------------------------
+      *  CLEAR-CKPT-PARA - a clean finish needs no restart point, so
+      *  truncate the checkpoint file back to empty.
+      *----------------------------------------------------------------
+       CLEAR-CKPT-PARA.
+           CLOSE CKPT-FILE.
+           OPEN OUTPUT CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'LOOP0019E CHECKPOINT FILE RE-OPEN FAILED, '
+                       'STATUS=' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               CLOSE CKPT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  TERM-PARA - trailing line with the row count and close-out.
+      *  The transaction-mode footer counts only requests that actually
+      *  completed a pattern (WS-COMPLETED-COUNT), not every request
+      *  read, so a skipped/invalid request doesn't inflate the count.
+      *  WS-COMPLETED-COUNT itself is seeded from the checkpoint's
+      *  CKPT-COMPLETED-COUNT on a resumed run, so this is the whole
+      *  batch's running total across any restarts, not just what this
+      *  invocation finished.
+      *  The single-run footer is marked RESUMED when this run picked
+      *  up from a checkpoint, the same way a transaction request's
+      *  section is, and reports the control file's original row count
+      *  rather than the partial count left over from the restart.
+      *----------------------------------------------------------------
+       TERM-PARA.
+           MOVE SPACES TO RPT-RECORD.
+           IF TRANSACTION-MODE
+               STRING 'REQUESTS PROCESSED=' WS-COMPLETED-COUNT
+                       DELIMITED BY SIZE INTO RPT-RECORD
+           ELSE
+               IF REQUEST-WAS-RESUMED
+                   STRING 'ROWS PRODUCED=' WS-ROW-COUNT ' (RESUMED)'
+                           DELIMITED BY SIZE INTO RPT-RECORD
+               ELSE
+                   STRING 'ROWS PRODUCED=' WS-ROW-COUNT
+                           DELIMITED BY SIZE INTO RPT-RECORD
+               END-IF
+           END-IF.
+           WRITE RPT-RECORD.
+           CLOSE RPT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE TRAN-FILE.
+           PERFORM CLEAR-CKPT-PARA.
