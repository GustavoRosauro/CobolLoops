@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  PATTRAN - one pattern request per input record: fill
+      *  character to repeat and the row count for that request.
+      *****************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRAN-FILL-CHAR              PIC X(1).
+           05  TRAN-ROW-COUNT              PIC 9(4).
