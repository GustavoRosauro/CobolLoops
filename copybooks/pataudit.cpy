@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  PATAUDIT - one audit record per A-PARA pass, so a run can be
+      *  reconstructed after the fact from the audit trail alone.
+      *  AUD-RECONCILE-FLAG carries RECONCILE-PARA's outcome so a
+      *  mismatch is findable from the audit trail, not just the job
+      *  log/RETURN-CODE.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-ID                  PIC X(8).
+           05  AUD-TIMESTAMP               PIC X(21).
+           05  AUD-LOOP                    PIC 9(4).
+           05  AUD-LOOP2-REACHED           PIC 9(4).
+           05  AUD-RECONCILE-FLAG          PIC X.
+               88  AUD-RECONCILE-MISMATCH  VALUE 'Y' FALSE 'N'.
