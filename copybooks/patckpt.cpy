@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  PATCKPT - checkpoint record for LOOP's restart support.
+      *  One record is written per A-PARA pass; the last record in
+      *  the file reflects how far the run had gotten. CKPT-COMPLETED-
+      *  COUNT carries the whole batch's running total of finished
+      *  transaction requests across restarts, not just this run's.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-REQUEST-SEQ            PIC 9(4).
+           05  CKPT-LOOP                   PIC 9(4).
+           05  CKPT-LOOP2                  PIC 9(4).
+           05  CKPT-MODE                   PIC X.
+           05  CKPT-COMPLETED-COUNT        PIC 9(4).
