@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  PATWORK - shared pattern work area (TEXTO/LOOP/LOOP2)
+      *  Pulled out of LOOP's own WORKING-STORAGE so other programs
+      *  can build against the same layout instead of re-keying it.
+      *****************************************************************
+       01  PATTERN-WORK-AREA.
+           05  TEXTO                       PIC X(10) VALUE 'x'.
+           05  LOOP                        PIC 9(4)  VALUE 5.
+           05  LOOP2                       PIC 9(4)  VALUE 1.
