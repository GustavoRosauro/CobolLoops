@@ -0,0 +1,64 @@
+//LOOPJOB  JOB  (ACCTNO),'LOOP PATTERN RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* RETURN CODE CONTRACT FOR THE LOOP STEP
+//* ----------------------------------------------------------------
+//*   RC=0   NORMAL COMPLETION
+//*   RC=4   RECONCILIATION MISMATCH OR SKIPPED TRANSACTION REQUEST,
+//*          REVIEW RPTFILE/SYSOUT BEFORE TRUSTING THE OUTPUT
+//*   RC=8   ROW COUNT WAS ZERO OR EXCEEDED TEXTO CAPACITY, RUN ABENDED
+//*   RC=16  A REQUIRED FILE COULD NOT BE OPENED
+//*
+//* DD NAMES
+//* ----------------------------------------------------------------
+//*   CTLFILE   - DAILY CONTROL RECORD (FILL CHARACTER, ROW COUNT)
+//*   RPTFILE   - PATTERN REPORT, HEADER/DETAIL/FOOTER
+//*   CKPTFILE  - RESTART CHECKPOINT, OPTIONAL ON FIRST RUN OF THE DAY
+//*   AUDTFILE  - AUDIT TRAIL, ONE RECORD PER PATTERN ROW PRODUCED
+//*   TRANFILE  - OPTIONAL BATCH OF PATTERN REQUESTS (FILL CHAR,
+//*               ROW COUNT), ONE PER RECORD; OMIT FOR A SINGLE
+//*               CONTROL-FILE-DRIVEN RUN
+//*
+//* RESTARTING AN ABENDED STEP1
+//* ----------------------------------------------------------------
+//*   RESUBMIT THE JOB WITH THE RESTART=STEP1 PARM ON THE JOB CARD TO
+//*   PICK UP FROM CKPTFILE'S LAST CHECKPOINT. RESTART=STEP1 SKIPS
+//*   STEP0 BELOW, WHICH OTHERWISE DELETES CKPTFILE AT THE START OF
+//*   EVERY FRESH RUN.
+//*****************************************************************
+//*        CKPTFILE IS DISP=MOD SO A RESTARTED STEP1 CAN OPEN IT
+//*        INPUT AND FIND THE PRIOR ATTEMPT'S CHECKPOINT, BUT THAT
+//*        SAME MOD DISPOSITION MAKES MVS POSITION ANY OUTPUT-MODE
+//*        OPEN AGAINST AN EXISTING, NON-EMPTY CKPTFILE AT END-OF-
+//*        DATA REGARDLESS OF WHETHER THE PROGRAM OPENS IT OUTPUT OR
+//*        EXTEND - STEP1 CANNOT TRUNCATE CKPTFILE ITSELF. STEP0
+//*        DELETES IT BEFORE EVERY FRESH RUN SO STEP1 ALWAYS ALLOCATES
+//*        IT ANEW (TRULY EMPTY); SKIP STEP0 (RESTART=STEP1, ABOVE)
+//*        WHEN RESUMING AN ABENDED RUN SO ITS CHECKPOINT SURVIVES.
+//STEP0    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.LOOP.CHECKPT
+  SET MAXCC=0
+/*
+//STEP1    EXEC PGM=LOOP
+//STEPLIB  DD   DSN=PROD.LOOP.LOADLIB,DISP=SHR
+//*        OMIT THE CTLFILE DD (OR CODE DD DUMMY) FOR A TRANSACTION-
+//*        ONLY DAY WITH NO CONTROL FILE - EVERY REQUEST IN TRANFILE
+//*        SUPPLIES ITS OWN FILL CHARACTER AND ROW COUNT, SO CTLFILE'S
+//*        DEFAULTS ARE NEVER USED IN THAT CASE
+//CTLFILE  DD   DSN=PROD.LOOP.CONTROL,DISP=SHR
+//RPTFILE  DD   DSN=PROD.LOOP.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.LOOP.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=17,BLKSIZE=0)
+//AUDTFILE DD   DSN=PROD.LOOP.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=38,BLKSIZE=0)
+//*        REMOVE/COMMENT THE TRANFILE DD FOR A SINGLE
+//*        CONTROL-FILE-DRIVEN RUN INSTEAD OF TRANSACTION MODE
+//TRANFILE DD   DSN=PROD.LOOP.TRANS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
